@@ -0,0 +1,25 @@
+      * FORM fields re-levelled for embedding under a transaction
+      * record (see FRMMAINT), one level deeper than LAYOUT001.CPY
+      * so TRAN-CODE and TRAN-FORM-DATA can sit side by side.
+       05 TRAN-FORM-DATA.
+           07 WS-FORM-KEY                  PIC 9(06).
+           07 WS-NAME.
+               09 WS-FIRST-NAME                PIC X(20).
+               09 WS-LAST-NAME                 PIC X(20).
+           07 WS-PHONE.
+               09 WS-COUNTRY                   PIC 9.
+               09 WS-CODECOUNTRY-LEN           PIC 9      COMP.
+               09 WS-CODECOUNTRY               PIC X(04).
+               09 WS-NATIONAL-NUMBER-LEN       PIC 99     COMP.
+               09 WS-NATIONAL-NUMBER           PIC X(14).
+               09 WS-PHONE-EXTENSION           PIC X(06).
+           07 WS-ADDRESS.
+               09 WS-STREET                    PIC X(20).
+               09 WS-DISTRICT                  PIC X(15).
+               09 WS-CITY                      PIC X(15).
+               09 WS-PROVINCE                  PIC X(08).
+               09 WS-POSTCODE.
+                    11 WS-POSTCODE-1           PIC X(03).
+                    11 WS-POSTCODE-2           PIC X(03).
+           07 WS-NACIONALITY                   PIC X(20).
+           07 WS-OCCUPATION                    PIC X(20).
