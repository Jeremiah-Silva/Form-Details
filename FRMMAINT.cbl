@@ -0,0 +1,495 @@
+      *****************************************************************
+      * Program name:    FORM-MASTER Maintenance
+      * Original author: Jeremiah Silva
+      *
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 09/08/26 JEREMIAH SILVA Created to apply ADD/CHANGE/DELETE
+      *                         transactions against FORM-MASTER
+      * 09/08/26 JEREMIAH SILVA Added a before/after journal of every
+      *                         FORM-MASTER update
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRMMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER-FILE    ASSIGN TO 'FORMMSTR'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-OLDMSTR.
+           SELECT NEW-MASTER-FILE    ASSIGN TO 'FORMMSTN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-NEWMSTR.
+           SELECT TRANSACTION-FILE   ASSIGN TO 'FORMTRAN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TRAN.
+           SELECT TRAN-SORT-FILE     ASSIGN TO 'FRMTRANW'.
+           SELECT SORTED-TRAN-FILE   ASSIGN TO 'FORMTRNS'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-STRAN.
+           SELECT JOURNAL-FILE       ASSIGN TO 'FRMJRNL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-JRNL.
+           SELECT CONTROL-CARD-FILE  ASSIGN TO 'MAINTCTL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CTL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY 'LAYOUT001.CPY'.
+
+       FD  NEW-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY 'LAYOUT001.CPY' REPLACING ==01 FORM.== BY
+                                      ==01 NEW-MASTER-RECORD.==.
+
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRAN-RECORD.
+           05 TRAN-CODE                PIC X(01).
+               88 TRAN-IS-ADD                VALUE 'A'.
+               88 TRAN-IS-CHANGE              VALUE 'C'.
+               88 TRAN-IS-DELETE              VALUE 'D'.
+       COPY 'LAYOUT001T.CPY'.
+
+       SD  TRAN-SORT-FILE.
+       01  TRAN-SORT-RECORD.
+           05 TRAN-CODE                PIC X(01).
+               88 TRAN-IS-ADD                VALUE 'A'.
+               88 TRAN-IS-CHANGE              VALUE 'C'.
+               88 TRAN-IS-DELETE              VALUE 'D'.
+       COPY 'LAYOUT001T.CPY'.
+
+       FD  SORTED-TRAN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SORTED-TRAN-RECORD.
+           05 TRAN-CODE                PIC X(01).
+               88 TRAN-IS-ADD                VALUE 'A'.
+               88 TRAN-IS-CHANGE              VALUE 'C'.
+               88 TRAN-IS-DELETE              VALUE 'D'.
+       COPY 'LAYOUT001T.CPY'.
+
+       FD  JOURNAL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  JOURNAL-RECORD.
+           05 JRNL-OPERATOR-ID          PIC X(08).
+           05 JRNL-RUN-DATE.
+               07 JRNL-RUN-CCYY             PIC 9(04).
+               07 JRNL-RUN-MM               PIC 99.
+               07 JRNL-RUN-DD               PIC 99.
+           05 JRNL-TRAN-CODE            PIC X(01).
+       COPY 'LAYOUT001T.CPY' REPLACING ==TRAN-FORM-DATA== BY
+                                       ==JRNL-BEFORE-IMAGE==.
+       COPY 'LAYOUT001T.CPY' REPLACING ==TRAN-FORM-DATA== BY
+                                       ==JRNL-AFTER-IMAGE==.
+
+       FD  CONTROL-CARD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-CARD-RECORD.
+           05 CC-OPERATOR-ID            PIC X(08).
+           05 FILLER                    PIC X(72).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUSES.
+           05 WS-FS-OLDMSTR         PIC XX.
+               88 WS-FS-OLDMSTR-OK       VALUE '00'.
+           05 WS-FS-NEWMSTR         PIC XX.
+               88 WS-FS-NEWMSTR-OK       VALUE '00'.
+           05 WS-FS-TRAN            PIC XX.
+               88 WS-FS-TRAN-OK          VALUE '00'.
+           05 WS-FS-STRAN           PIC XX.
+               88 WS-FS-STRAN-OK         VALUE '00'.
+           05 WS-FS-JRNL            PIC XX.
+               88 WS-FS-JRNL-OK          VALUE '00'.
+           05 WS-FS-CTL             PIC XX.
+               88 WS-FS-CTL-OK           VALUE '00'.
+
+       01 WS-OPERATOR-ID            PIC X(08)   VALUE 'UNKNOWN'.
+       01 WS-RUN-DATE.
+           05 WS-RUN-CCYY               PIC 9(04).
+           05 WS-RUN-MM                 PIC 99.
+           05 WS-RUN-DD                 PIC 99.
+
+       01 WS-SWITCHES.
+           05 WS-EOF-OLDMSTR-SW     PIC X(01)   VALUE 'N'.
+               88 WS-EOF-OLDMSTR         VALUE 'Y'.
+           05 WS-EOF-TRAN-SW        PIC X(01)   VALUE 'N'.
+               88 WS-EOF-TRAN            VALUE 'Y'.
+           05 WS-EOF-NEWMSTR-SW     PIC X(01)   VALUE 'N'.
+               88 WS-EOF-NEWMSTR         VALUE 'Y'.
+
+       01 WS-COUNTERS.
+           05 WS-ADDS-APPLIED       PIC 9(07)   VALUE ZEROS.
+           05 WS-CHANGES-APPLIED    PIC 9(07)   VALUE ZEROS.
+           05 WS-DELETES-APPLIED    PIC 9(07)   VALUE ZEROS.
+           05 WS-TRANS-REJECTED     PIC 9(07)   VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MERGE-TRANSACTIONS
+               UNTIL WS-EOF-OLDMSTR AND WS-EOF-TRAN
+           PERFORM 9000-TERMINATE
+           PERFORM 9100-COPY-NEW-MASTER-TO-OLD
+
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - open the old master, transaction and new
+      *                   master files and prime both input reads
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+
+           OPEN INPUT  OLD-MASTER-FILE
+           IF NOT WS-FS-OLDMSTR-OK
+               DISPLAY 'OLD MASTER OPEN FAILED, STATUS ' WS-FS-OLDMSTR
+               MOVE 'Y' TO WS-EOF-OLDMSTR-SW
+           END-IF
+
+           OPEN OUTPUT NEW-MASTER-FILE
+           IF NOT WS-FS-NEWMSTR-OK
+               DISPLAY 'NEW MASTER OPEN FAILED, STATUS ' WS-FS-NEWMSTR
+               MOVE 'Y' TO WS-EOF-OLDMSTR-SW
+               MOVE 'Y' TO WS-EOF-TRAN-SW
+           END-IF
+
+           OPEN OUTPUT JOURNAL-FILE
+           IF NOT WS-FS-JRNL-OK
+               DISPLAY 'JOURNAL FILE OPEN FAILED, STATUS ' WS-FS-JRNL
+               MOVE 'Y' TO WS-EOF-OLDMSTR-SW
+               MOVE 'Y' TO WS-EOF-TRAN-SW
+           END-IF
+
+           PERFORM 1010-SORT-TRANSACTIONS
+
+           OPEN INPUT  CONTROL-CARD-FILE
+
+           IF WS-FS-CTL-OK
+               READ CONTROL-CARD-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-FS-CTL-OK
+                   MOVE CC-OPERATOR-ID TO WS-OPERATOR-ID
+               END-IF
+               CLOSE CONTROL-CARD-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-RUN-CCYY
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-RUN-MM
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-RUN-DD
+
+           PERFORM 2100-READ-OLD-MASTER
+           PERFORM 2200-READ-TRANSACTION.
+
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1010-SORT-TRANSACTIONS - the old-master/new-master merge
+      *                   below assumes FORMTRAN is in ascending
+      *                   WS-FORM-KEY order; sort it into
+      *                   SORTED-TRAN-FILE first so an out-of-order
+      *                   transaction batch can't be misapplied
+      *                   (an add falling past its true master key
+      *                   would otherwise be rejected as having no
+      *                   master record, or a change/delete matched
+      *                   to the wrong master record)
+      *-----------------------------------------------------------*
+       1010-SORT-TRANSACTIONS.
+
+           SORT TRAN-SORT-FILE
+               ON ASCENDING KEY WS-FORM-KEY OF TRAN-FORM-DATA
+                                            OF TRAN-SORT-RECORD
+               USING TRANSACTION-FILE
+               GIVING SORTED-TRAN-FILE
+
+           OPEN INPUT SORTED-TRAN-FILE
+           IF NOT WS-FS-STRAN-OK
+               DISPLAY 'SORTED TRANSACTION OPEN FAILED, STATUS '
+                       WS-FS-STRAN
+               MOVE 'Y' TO WS-EOF-TRAN-SW
+           END-IF.
+
+       1010-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-MERGE-TRANSACTIONS - classic old-master/new-master
+      *                   merge, one step per call, driven by the
+      *                   lower of the two current keys
+      *-----------------------------------------------------------*
+       2000-MERGE-TRANSACTIONS.
+
+           IF WS-EOF-TRAN
+               PERFORM 2300-COPY-OLD-TO-NEW
+               PERFORM 2100-READ-OLD-MASTER
+           ELSE
+               IF WS-EOF-OLDMSTR
+                   PERFORM 2400-APPLY-ADD-ONLY
+                   PERFORM 2200-READ-TRANSACTION
+               ELSE
+                   IF WS-FORM-KEY OF FORM <
+                      WS-FORM-KEY OF TRAN-FORM-DATA
+                                   OF SORTED-TRAN-RECORD
+                       PERFORM 2300-COPY-OLD-TO-NEW
+                       PERFORM 2100-READ-OLD-MASTER
+                   ELSE
+                       IF WS-FORM-KEY OF FORM >
+                          WS-FORM-KEY OF TRAN-FORM-DATA
+                                       OF SORTED-TRAN-RECORD
+                           PERFORM 2400-APPLY-ADD-ONLY
+                           PERFORM 2200-READ-TRANSACTION
+                       ELSE
+                           PERFORM 2500-APPLY-MATCHED-TRANSACTION
+                           PERFORM 2100-READ-OLD-MASTER
+                           PERFORM 2200-READ-TRANSACTION
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2100-READ-OLD-MASTER
+      *-----------------------------------------------------------*
+       2100-READ-OLD-MASTER.
+
+           IF NOT WS-EOF-OLDMSTR
+               READ OLD-MASTER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-OLDMSTR-SW
+               END-READ
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2200-READ-TRANSACTION - prime/advance the transaction file,
+      *                   then reject and skip past any transaction
+      *                   whose code isn't A/C/D so the merge dispatch
+      *                   in 2000-MERGE-TRANSACTIONS never has to
+      *                   guess what an unrecognized code meant
+      *-----------------------------------------------------------*
+       2200-READ-TRANSACTION.
+
+           PERFORM 2205-READ-ONE-TRANSACTION
+           PERFORM 2210-REJECT-INVALID-TRANSACTION
+               UNTIL WS-EOF-TRAN
+                  OR TRAN-IS-ADD OF SORTED-TRAN-RECORD
+                  OR TRAN-IS-CHANGE OF SORTED-TRAN-RECORD
+                  OR TRAN-IS-DELETE OF SORTED-TRAN-RECORD.
+
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2205-READ-ONE-TRANSACTION
+      *-----------------------------------------------------------*
+       2205-READ-ONE-TRANSACTION.
+
+           IF NOT WS-EOF-TRAN
+               READ SORTED-TRAN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-TRAN-SW
+               END-READ
+           END-IF.
+
+       2205-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2210-REJECT-INVALID-TRANSACTION - report a transaction whose
+      *                   code is not A/C/D and read past it
+      *-----------------------------------------------------------*
+       2210-REJECT-INVALID-TRANSACTION.
+
+           DISPLAY 'REJECTED - INVALID TRANSACTION CODE FOR KEY '
+                   WS-FORM-KEY OF TRAN-FORM-DATA OF SORTED-TRAN-RECORD
+           ADD 1 TO WS-TRANS-REJECTED
+           PERFORM 2205-READ-ONE-TRANSACTION.
+
+       2210-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2300-COPY-OLD-TO-NEW - no transaction for this key, carry
+      *                   the old master record forward unchanged
+      *-----------------------------------------------------------*
+       2300-COPY-OLD-TO-NEW.
+
+           IF NOT WS-EOF-OLDMSTR
+               MOVE FORM TO NEW-MASTER-RECORD
+               WRITE NEW-MASTER-RECORD
+           END-IF.
+
+       2300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2400-APPLY-ADD-ONLY - the old master has run out, so the
+      *                   only transaction that can legally apply
+      *                   to a lower key is an ADD
+      *-----------------------------------------------------------*
+       2400-APPLY-ADD-ONLY.
+
+           IF TRAN-IS-ADD OF SORTED-TRAN-RECORD
+               MOVE TRAN-FORM-DATA OF SORTED-TRAN-RECORD
+                    TO NEW-MASTER-RECORD
+               WRITE NEW-MASTER-RECORD
+               ADD 1 TO WS-ADDS-APPLIED
+               MOVE TRAN-CODE OF SORTED-TRAN-RECORD TO JRNL-TRAN-CODE
+               MOVE LOW-VALUES     TO JRNL-BEFORE-IMAGE
+               MOVE TRAN-FORM-DATA OF SORTED-TRAN-RECORD
+                    TO JRNL-AFTER-IMAGE
+               PERFORM 2600-WRITE-JOURNAL
+           ELSE
+               DISPLAY 'REJECTED - NO MASTER RECORD FOR KEY '
+                       WS-FORM-KEY OF TRAN-FORM-DATA
+                                    OF SORTED-TRAN-RECORD
+               ADD 1 TO WS-TRANS-REJECTED
+           END-IF.
+
+       2400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2500-APPLY-MATCHED-TRANSACTION - the transaction key
+      *                   matches the current old master key
+      *-----------------------------------------------------------*
+       2500-APPLY-MATCHED-TRANSACTION.
+
+           EVALUATE TRUE
+               WHEN TRAN-IS-CHANGE OF SORTED-TRAN-RECORD
+                   MOVE TRAN-FORM-DATA OF SORTED-TRAN-RECORD
+                        TO NEW-MASTER-RECORD
+                   WRITE NEW-MASTER-RECORD
+                   ADD 1 TO WS-CHANGES-APPLIED
+                   MOVE TRAN-CODE OF SORTED-TRAN-RECORD
+                        TO JRNL-TRAN-CODE
+                   MOVE FORM           TO JRNL-BEFORE-IMAGE
+                   MOVE TRAN-FORM-DATA OF SORTED-TRAN-RECORD
+                        TO JRNL-AFTER-IMAGE
+                   PERFORM 2600-WRITE-JOURNAL
+               WHEN TRAN-IS-DELETE OF SORTED-TRAN-RECORD
+                   ADD 1 TO WS-DELETES-APPLIED
+                   MOVE TRAN-CODE OF SORTED-TRAN-RECORD
+                        TO JRNL-TRAN-CODE
+                   MOVE FORM           TO JRNL-BEFORE-IMAGE
+                   MOVE LOW-VALUES     TO JRNL-AFTER-IMAGE
+                   PERFORM 2600-WRITE-JOURNAL
+               WHEN OTHER
+                   DISPLAY 'REJECTED - DUPLICATE ADD FOR KEY '
+                           WS-FORM-KEY OF TRAN-FORM-DATA
+                                        OF SORTED-TRAN-RECORD
+                   MOVE FORM TO NEW-MASTER-RECORD
+                   WRITE NEW-MASTER-RECORD
+                   ADD 1 TO WS-TRANS-REJECTED
+           END-EVALUATE.
+
+       2500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2600-WRITE-JOURNAL - append a before/after image of the
+      *                   current update, tagged with the operator
+      *                   ID and run date; JRNL-TRAN-CODE and the
+      *                   two images are set by the caller
+      *-----------------------------------------------------------*
+       2600-WRITE-JOURNAL.
+
+           MOVE WS-OPERATOR-ID  TO JRNL-OPERATOR-ID
+           MOVE WS-RUN-CCYY     TO JRNL-RUN-CCYY
+           MOVE WS-RUN-MM       TO JRNL-RUN-MM
+           MOVE WS-RUN-DD       TO JRNL-RUN-DD
+           WRITE JOURNAL-RECORD.
+
+       2600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE - close files and report the run totals
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+
+           CLOSE OLD-MASTER-FILE
+           CLOSE NEW-MASTER-FILE
+           CLOSE SORTED-TRAN-FILE
+           CLOSE JOURNAL-FILE
+
+           DISPLAY 'ADDS APPLIED...: '    WS-ADDS-APPLIED
+           DISPLAY 'CHANGES APPLIED: '    WS-CHANGES-APPLIED
+           DISPLAY 'DELETES APPLIED: '    WS-DELETES-APPLIED
+           DISPLAY 'REJECTED.......: '    WS-TRANS-REJECTED.
+
+       9000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9100-COPY-NEW-MASTER-TO-OLD - the merge above writes its
+      *                   result to FORMMSTN so the old master stays
+      *                   intact while the merge runs; once the merge
+      *                   has completed cleanly this copies FORMMSTN
+      *                   back over FORMMSTR so the next FORM run (and
+      *                   the next maintenance run) picks up the
+      *                   updates just applied
+      *-----------------------------------------------------------*
+       9100-COPY-NEW-MASTER-TO-OLD.
+
+           OPEN INPUT  NEW-MASTER-FILE
+
+           IF WS-FS-NEWMSTR-OK
+               OPEN OUTPUT OLD-MASTER-FILE
+               IF WS-FS-OLDMSTR-OK
+                   PERFORM 9110-READ-NEW-MASTER
+                   PERFORM 9120-WRITE-OLD-MASTER
+                       UNTIL WS-EOF-NEWMSTR
+                   CLOSE OLD-MASTER-FILE
+               ELSE
+                   DISPLAY 'COPY-BACK FAILED - OLD MASTER STATUS '
+                           WS-FS-OLDMSTR ' - FORMMSTR UNCHANGED'
+               END-IF
+               CLOSE NEW-MASTER-FILE
+           ELSE
+               DISPLAY 'COPY-BACK FAILED - NEW MASTER STATUS '
+                       WS-FS-NEWMSTR ' - FORMMSTR UNCHANGED'
+           END-IF.
+
+       9100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9110-READ-NEW-MASTER
+      *-----------------------------------------------------------*
+       9110-READ-NEW-MASTER.
+
+           IF NOT WS-EOF-NEWMSTR
+               READ NEW-MASTER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-NEWMSTR-SW
+               END-READ
+           END-IF.
+
+       9110-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9120-WRITE-OLD-MASTER - carry one merged record from FORMMSTN
+      *                   onto FORMMSTR and read the next one
+      *-----------------------------------------------------------*
+       9120-WRITE-OLD-MASTER.
+
+           MOVE NEW-MASTER-RECORD TO FORM
+           WRITE FORM
+           PERFORM 9110-READ-NEW-MASTER.
+
+       9120-EXIT.
+           EXIT.
+
+       END PROGRAM FRMMAINT.
