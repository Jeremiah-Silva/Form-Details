@@ -1,19 +1,22 @@
        01 FORM.
+           03 WS-FORM-KEY                  PIC 9(06).
            03 WS-NAME.
                05 WS-FIRST-NAME                PIC X(20).
                05 WS-LAST-NAME                 PIC X(20).
            03 WS-PHONE.
                05 WS-COUNTRY                   PIC 9.
-               05 WS-CODECOUNTRY               PIC 999.
-               05 WS-CODEPROVINCE1             PIC 9(03).
-               05 WS-CODEPROVINCE2             PIC 9(04).
+               05 WS-CODECOUNTRY-LEN           PIC 9      COMP.
+               05 WS-CODECOUNTRY               PIC X(04).
+               05 WS-NATIONAL-NUMBER-LEN       PIC 99     COMP.
+               05 WS-NATIONAL-NUMBER           PIC X(14).
+               05 WS-PHONE-EXTENSION           PIC X(06).
            03 WS-ADDRESS.
                05 WS-STREET                    PIC X(20).
                05 WS-DISTRICT                  PIC X(15).
                05 WS-CITY                      PIC X(15).
-               05 WS-PROVINCE                  PIC XX(08).
+               05 WS-PROVINCE                  PIC X(08).
                05 WS-POSTCODE.
                     07 WS-POSTCODE-1           PIC X(03).
                     07 WS-POSTCODE-2           PIC X(03).
            03 WS-NACIONALITY                   PIC X(20).
-           03 WS-OCCUPATION                    PIC X(20).
\ No newline at end of file
+           03 WS-OCCUPATION                    PIC X(20).
