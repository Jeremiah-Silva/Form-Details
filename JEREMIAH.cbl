@@ -1,76 +1,1170 @@
       *****************************************************************
-      * Program name:    FORM Details                              
-      * Original author: Jeremiah Silva                                
-      * 
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 23/04/23 JEREMIAH SILVA Created COBOL code for me        
+      * Program name:    FORM Details
+      * Original author: Jeremiah Silva
+      *
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 23/04/23 JEREMIAH SILVA Created COBOL code for me
+      * 09/08/26 JEREMIAH SILVA Converted from one hardcoded record to
+      *                         a batch pass over FORM-MASTER
+      * 09/08/26 JEREMIAH SILVA Added field edit validation and an
+      *                         exception report for failing records
+      * 09/08/26 JEREMIAH SILVA Replaced console DISPLAY output with
+      *                         a paginated print report
+      * 09/08/26 JEREMIAH SILVA Reworked WS-PHONE for variable-length
+      *                         national numbers plus an extension
+      * 09/08/26 JEREMIAH SILVA Added checkpoint/restart so a run that
+      *                         is interrupted can resume where it left
+      *                         off instead of starting FORM-MASTER over
+      * 09/08/26 JEREMIAH SILVA Added a summary control report broken
+      *                         by nationality, province and occupation
+      * 09/08/26 JEREMIAH SILVA Added a postcode/province reconciliation
+      *                         pass against a province reference file
+      * 09/08/26 JEREMIAH SILVA Added a CSV mailing-house extract of
+      *                         name and address fields from FORM-MASTER
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FORM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORM-MASTER-FILE   ASSIGN TO 'FORMMSTR'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-MASTER.
+           SELECT EXCPT-RPT-FILE     ASSIGN TO 'EXCPTRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCPT.
+           SELECT PRINT-RPT-FILE     ASSIGN TO 'PRINTRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PRINT.
+           SELECT CHECKPOINT-FILE    ASSIGN TO 'FORMCKPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+           SELECT SORT-WORK-FILE     ASSIGN TO 'FORMSRTW'.
+           SELECT SORTED-MASTER-FILE ASSIGN TO 'FORMSRTD'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SRTD.
+           SELECT SUMMARY-RPT-FILE   ASSIGN TO 'SUMMRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SUMM.
+           SELECT PROVINCE-REF-FILE  ASSIGN TO 'PROVREF'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PROVREF.
+           SELECT MISMATCH-RPT-FILE  ASSIGN TO 'MISMRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-MISM.
+           SELECT MAILING-EXTRACT-FILE  ASSIGN TO 'MAILEXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-MAILX.
+
        DATA DIVISION.
-       FILE SECTION. 
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  FORM-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
        COPY 'LAYOUT001.CPY'.
+
+       FD  EXCPT-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 EXCPT-RECORD                 PIC X(80).
+
+       FD  PRINT-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 PRINT-RECORD                 PIC X(132).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 CKPT-RECORD.
+           05 CKPT-STATUS               PIC X(01).
+               88 CKPT-COMPLETE               VALUE 'C'.
+               88 CKPT-IN-PROGRESS            VALUE 'I'.
+           05 CKPT-LAST-KEY             PIC 9(06).
+           05 CKPT-FORMS-READ           PIC 9(07).
+           05 CKPT-FORMS-VALID          PIC 9(07).
+           05 CKPT-FORMS-INVALID        PIC 9(07).
+           05 CKPT-PAGE-NUMBER          PIC 9(04).
+           05 CKPT-FORMS-ON-PAGE        PIC 99.
+
+       SD  SORT-WORK-FILE.
+       COPY 'LAYOUT001.CPY' REPLACING ==01 FORM.== BY
+                                      ==01 SORT-RECORD.==.
+
+       FD  SORTED-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY 'LAYOUT001.CPY' REPLACING ==01 FORM.== BY
+                                      ==01 SORTED-MASTER-RECORD.==.
+
+       FD  SUMMARY-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 SUMMARY-RECORD                PIC X(132).
+
+       FD  PROVINCE-REF-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 PROVREF-RECORD.
+           05 PROVREF-PROVINCE          PIC X(08).
+           05 PROVREF-POSTCODE-PFX      PIC X(03).
+           05 FILLER                    PIC X(69).
+
+       FD  MISMATCH-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 MISMATCH-RECORD               PIC X(80).
+
+       FD  MAILING-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 MAILEXT-RECORD                PIC X(150).
+
+       WORKING-STORAGE SECTION.
        77 WS-TM-1                   PIC 999.
        77 WS-TM-2                   PIC 999.
- 
+
+       01 WS-FILE-STATUSES.
+           05 WS-FS-MASTER          PIC XX.
+               88 WS-FS-MASTER-OK        VALUE '00'.
+               88 WS-FS-MASTER-EOF       VALUE '10'.
+           05 WS-FS-EXCPT           PIC XX.
+               88 WS-FS-EXCPT-OK         VALUE '00'.
+           05 WS-FS-PRINT           PIC XX.
+               88 WS-FS-PRINT-OK         VALUE '00'.
+           05 WS-FS-CKPT            PIC XX.
+               88 WS-FS-CKPT-OK          VALUE '00'.
+           05 WS-FS-SRTD            PIC XX.
+               88 WS-FS-SRTD-OK          VALUE '00'.
+           05 WS-FS-SUMM            PIC XX.
+               88 WS-FS-SUMM-OK          VALUE '00'.
+           05 WS-FS-PROVREF         PIC XX.
+               88 WS-FS-PROVREF-OK       VALUE '00'.
+           05 WS-FS-MISM            PIC XX.
+               88 WS-FS-MISM-OK          VALUE '00'.
+           05 WS-FS-MAILX           PIC XX.
+               88 WS-FS-MAILX-OK         VALUE '00'.
+
+       01 WS-SWITCHES.
+           05 WS-EOF-SW             PIC X(01)   VALUE 'N'.
+               88 WS-EOF-YES             VALUE 'Y'.
+               88 WS-EOF-NO              VALUE 'N'.
+           05 WS-VALID-SW            PIC X(01)  VALUE 'Y'.
+               88 WS-FORM-VALID           VALUE 'Y'.
+               88 WS-FORM-INVALID         VALUE 'N'.
+           05 WS-RESTART-SW          PIC X(01)  VALUE 'N'.
+               88 WS-RESTART-YES          VALUE 'Y'.
+               88 WS-RESTART-NO           VALUE 'N'.
+           05 WS-SUMM-EOF-SW         PIC X(01)  VALUE 'N'.
+               88 WS-SUMM-EOF-YES         VALUE 'Y'.
+               88 WS-SUMM-EOF-NO          VALUE 'N'.
+           05 WS-SUMM-FIRST-REC-SW   PIC X(01)  VALUE 'Y'.
+               88 WS-SUMM-FIRST-RECORD    VALUE 'Y'.
+           05 WS-PROVREF-EOF-SW     PIC X(01)  VALUE 'N'.
+               88 WS-PROVREF-EOF-YES     VALUE 'Y'.
+               88 WS-PROVREF-EOF-NO      VALUE 'N'.
+           05 WS-EXTRACT-EOF-SW     PIC X(01)  VALUE 'N'.
+               88 WS-EXTRACT-EOF-YES     VALUE 'Y'.
+               88 WS-EXTRACT-EOF-NO      VALUE 'N'.
+           05 WS-PROV-FOUND-SW      PIC X(01)  VALUE 'N'.
+               88 WS-PROV-FOUND          VALUE 'Y'.
+           05 WS-PROV-MATCH-SW      PIC X(01)  VALUE 'N'.
+               88 WS-PROV-MATCHED        VALUE 'Y'.
+
+       01 WS-COUNTERS.
+           05 WS-FORMS-READ         PIC 9(07)   VALUE ZEROS.
+           05 WS-FORMS-VALID        PIC 9(07)   VALUE ZEROS.
+           05 WS-FORMS-INVALID      PIC 9(07)   VALUE ZEROS.
+
+       77 WS-CHECKPOINT-INTERVAL     PIC 9(04)   VALUE 0100.
+
+       01 WS-CHECKPOINT-CONTROL.
+           05 WS-RESTART-KEY         PIC 9(06)  VALUE ZEROS.
+           05 WS-RECS-SINCE-CKPT     PIC 9(04)  VALUE ZEROS.
+
+       01 WS-SUMM-CONTROL.
+           05 WS-SUMM-SAVE-NATIONALITY  PIC X(20).
+           05 WS-SUMM-SAVE-PROVINCE     PIC X(08).
+           05 WS-SUMM-SAVE-OCCUPATION   PIC X(20).
+           05 WS-SUMM-OCC-COUNT         PIC 9(05)  VALUE ZEROS.
+           05 WS-SUMM-PROV-COUNT        PIC 9(05)  VALUE ZEROS.
+           05 WS-SUMM-NAT-COUNT         PIC 9(05)  VALUE ZEROS.
+           05 WS-SUMM-GRAND-COUNT       PIC 9(07)  VALUE ZEROS.
+
+       01 WS-SUMM-LINE                  PIC X(132).
+
+       01 WS-SUMM-HEADER-LINE.
+           05 FILLER                  PIC X(28)  VALUE
+                  'FORM SUMMARY CONTROL REPORT'.
+           05 FILLER                  PIC X(11)  VALUE
+                  '  RUN DATE:'.
+           05 WS-SUMMHDR-MM           PIC 99.
+           05 FILLER                  PIC X(01)  VALUE '/'.
+           05 WS-SUMMHDR-DD           PIC 99.
+           05 FILLER                  PIC X(01)  VALUE '/'.
+           05 WS-SUMMHDR-CCYY         PIC 9(04).
+           05 FILLER                  PIC X(64)  VALUE SPACES.
+
+       77 WS-MAX-PROV-TABLE             PIC 9(03)  VALUE 100.
+       77 WS-PROV-TABLE-COUNT           PIC 9(03)  VALUE ZEROS.
+
+       01 WS-PROV-TABLE.
+           05 WS-PROV-ENTRY OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-PROV-TABLE-COUNT
+                   INDEXED BY WS-PROV-IDX.
+               07 WS-PROV-TAB-PROVINCE     PIC X(08).
+               07 WS-PROV-TAB-POSTCODE-PFX PIC X(03).
+
+       01 WS-MISM-REASON                PIC X(40).
+
+       01 WS-MISM-LINE.
+           05 WS-MISM-KEY             PIC 9(06).
+           05 FILLER                  PIC X(03)  VALUE SPACES.
+           05 WS-MISM-PROVINCE        PIC X(08).
+           05 FILLER                  PIC X(03)  VALUE SPACES.
+           05 WS-MISM-POSTCODE        PIC X(07).
+           05 FILLER                  PIC X(03)  VALUE SPACES.
+           05 WS-MISM-MESSAGE         PIC X(40).
+
+       01 WS-CSV-LINE                   PIC X(150).
+       77 WS-CSV-PTR                    PIC 999.
+       77 WS-CSV-FIELD                  PIC X(20).
+
+       01 WS-EXCPT-REASON            PIC X(40).
+
+       01 WS-EXCPT-LINE.
+           05 WS-EXCPT-KEY            PIC 9(06).
+           05 FILLER                  PIC X(03)  VALUE SPACES.
+           05 WS-EXCPT-NAME           PIC X(20).
+           05 FILLER                  PIC X(03)  VALUE SPACES.
+           05 WS-EXCPT-MESSAGE        PIC X(40).
+
+       77 WS-MAX-FORMS-PER-PAGE      PIC 99      VALUE 10.
+
+       01 WS-REPORT-CONTROL.
+           05 WS-PAGE-NUMBER          PIC 9(04)  VALUE ZEROS.
+           05 WS-FORMS-ON-PAGE        PIC 99     VALUE ZEROS.
+
+       01 WS-RUN-DATE.
+           05 WS-RUN-CCYY             PIC 9(04).
+           05 WS-RUN-MM               PIC 99.
+           05 WS-RUN-DD               PIC 99.
+
+       01 WS-PRINT-LINE               PIC X(132).
+       01 WS-EXT-TEXT                 PIC X(12).
+
+       01 WS-HEADER-LINE.
+           05 FILLER                  PIC X(20)  VALUE
+                  'FORM DETAILS REPORT'.
+           05 FILLER                  PIC X(11)  VALUE
+                  '  RUN DATE:'.
+           05 WS-HDR-MM               PIC 99.
+           05 FILLER                  PIC X(01)  VALUE '/'.
+           05 WS-HDR-DD               PIC 99.
+           05 FILLER                  PIC X(01)  VALUE '/'.
+           05 WS-HDR-CCYY             PIC 9(04).
+           05 FILLER                  PIC X(09)  VALUE
+                  '   PAGE: '.
+           05 WS-HDR-PAGE             PIC ZZZ9.
+           05 FILLER                  PIC X(60)  VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            MOVE 'JEREMIAH'                       TO WS-FIRST-NAME     
-            MOVE 'SILVA'                          TO WS-LAST-NAME
-
-            MOVE '01234567890'                    TO WS-PHONE
-            MOVE 'LIBERTADORES CUP, 06'           TO WS-STREET
-            MOVE 'BOCA JUNIORS'                   TO WS-DISTRICT
-            MOVE 'BUENOS AIRES'                   TO WS-CITY
-            MOVE 'BOMBONERA'                      TO WS-PROVINCE
-            MOVE 'A0R0G3'                         TO WS-POSTCODE
-            MOVE 'XINENSE'                        TO WS-NACIONALITY
-
-            MOVE 'FULL STACK DEVELOPER '          TO WS-OCCUPATION
-              
-            MOVE ZEROS                            TO WS-TM-1
-              INSPECT FUNCTION REVERSE(WS-FIRST-NAME)       
-                      TALLYING WS-TM-1 FOR LEADING ' '                    
-
-            DISPLAY '1 - FULL NAME..: '               WS-FIRST-NAME
-                  (1:(FUNCTION LENGTH(WS-FIRST-NAME) - WS-TM-1))
-                                                     ' '         
-                                                      WS-LAST-NAME
-            DISPLAY '2 - PHONE......: '            '+'WS-COUNTRY 
-                                                     ' '
-                                                   '('WS-CODECOUNTRY')' 
-                                                     ' '
-                                                      WS-CODEPROVINCE1
-                                                     '-'
-                                                      WS-CODEPROVINCE2
-
-            MOVE ZEROS                             TO WS-TM-1
-              INSPECT FUNCTION REVERSE(WS-STREET)       
-                      TALLYING WS-TM-1 FOR LEADING ' ' 
-
-            MOVE ZEROS                             TO WS-TM-2
-              INSPECT FUNCTION REVERSE(WS-CITY)       
-                      TALLYING WS-TM-2 FOR LEADING ' ' 
-                                                       
-            DISPLAY '3 - ADDRESS....: '               WS-STREET             
-              (1:(FUNCTION LENGTH(WS-STREET) - WS-TM-1))
-                                                     ' '
-                                                      WS-DISTRICT
-                                                      WS-CITY
-              (1:(FUNCTION LENGTH(WS-CITY) - WS-TM-2))
-                                                     ' '
-                                                      WS-PROVINCE     
-
-                   FUNCTION CONCATENATE(' - POSTCODE: ' 
-                                      WS-POSTCODE-1
-                                      ' '
-                                      WS-POSTCODE-2
-                                       )      
-            DISPLAY '4 - NACIONALITY: '               WS-NACIONALITY
-            DISPLAY '5 - OCUPATION..: '               WS-OCCUPATION
-                        
-            STOP RUN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MASTER
+               UNTIL WS-EOF-YES
+           PERFORM 9000-TERMINATE
+           PERFORM 4000-PRODUCE-SUMMARY-REPORT
+           PERFORM 6000-EXTRACT-MAILING-LIST
+
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - open files, check for a checkpoint from
+      *                    a prior interrupted run, and prime the
+      *                    read (skipping forward past already
+      *                    processed keys on a restart)
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+
+           OPEN INPUT FORM-MASTER-FILE
+           PERFORM 1050-CHECK-FOR-RESTART
+
+           IF WS-RESTART-YES
+               OPEN EXTEND EXCPT-RPT-FILE
+               OPEN EXTEND PRINT-RPT-FILE
+               OPEN EXTEND MISMATCH-RPT-FILE
+           ELSE
+               OPEN OUTPUT EXCPT-RPT-FILE
+               OPEN OUTPUT PRINT-RPT-FILE
+               OPEN OUTPUT MISMATCH-RPT-FILE
+           END-IF
+
+           IF NOT WS-FS-EXCPT-OK
+               DISPLAY 'EXCEPTION REPORT OPEN FAILED, STATUS '
+                       WS-FS-EXCPT
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF
+
+           IF NOT WS-FS-PRINT-OK
+               DISPLAY 'PRINT REPORT OPEN FAILED, STATUS ' WS-FS-PRINT
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF
+
+           IF NOT WS-FS-MISM-OK
+               DISPLAY 'MISMATCH REPORT OPEN FAILED, STATUS '
+                       WS-FS-MISM
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF
+
+           PERFORM 5100-LOAD-PROVINCE-TABLE
+
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-RUN-CCYY
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-RUN-MM
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-RUN-DD
+
+           IF NOT WS-FS-MASTER-OK
+               DISPLAY 'FORM-MASTER OPEN FAILED, STATUS ' WS-FS-MASTER
+               MOVE 'Y' TO WS-EOF-SW
+           ELSE
+               PERFORM 2100-READ-MASTER
+               IF WS-RESTART-YES
+                   DISPLAY 'RESTARTING AFTER KEY ' WS-RESTART-KEY
+                   PERFORM 1100-SKIP-TO-RESTART-POINT
+               END-IF
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1050-CHECK-FOR-RESTART - look for a checkpoint left behind
+      *                    by a prior run that did not complete;
+      *                    if one is found, restore the counters
+      *                    and page control it recorded
+      *-----------------------------------------------------------*
+       1050-CHECK-FOR-RESTART.
+
+           MOVE 'N' TO WS-RESTART-SW
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FS-CKPT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-IN-PROGRESS
+                           MOVE 'Y'                TO WS-RESTART-SW
+                           MOVE CKPT-LAST-KEY       TO WS-RESTART-KEY
+                           MOVE CKPT-FORMS-READ     TO WS-FORMS-READ
+                           MOVE CKPT-FORMS-VALID    TO WS-FORMS-VALID
+                           MOVE CKPT-FORMS-INVALID  TO WS-FORMS-INVALID
+                           MOVE CKPT-PAGE-NUMBER    TO WS-PAGE-NUMBER
+                           MOVE CKPT-FORMS-ON-PAGE  TO WS-FORMS-ON-PAGE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1100-SKIP-TO-RESTART-POINT - re-read FORM-MASTER-FILE from
+      *                    the top, without processing, until the
+      *                    record following the last key a prior
+      *                    run checkpointed as done
+      *-----------------------------------------------------------*
+       1100-SKIP-TO-RESTART-POINT.
+
+           PERFORM 2100-READ-MASTER
+               UNTIL WS-EOF-YES
+                   OR WS-FORM-KEY OF FORM > WS-RESTART-KEY.
+
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-PROCESS-MASTER - handle one FORM-MASTER record
+      *-----------------------------------------------------------*
+       2000-PROCESS-MASTER.
+
+           ADD 1 TO WS-FORMS-READ
+           PERFORM 2200-VALIDATE-FORM-DATA
+           IF WS-FORM-VALID
+               ADD 1 TO WS-FORMS-VALID
+               PERFORM 3000-PRINT-FORM
+           ELSE
+               ADD 1 TO WS-FORMS-INVALID
+           END-IF
+
+           PERFORM 5300-CHECK-ONE-RECORD
+
+           ADD 1 TO WS-RECS-SINCE-CKPT
+           IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2300-TAKE-CHECKPOINT
+           END-IF
+
+           PERFORM 2100-READ-MASTER.
+
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2100-READ-MASTER - read the next FORM-MASTER record
+      *-----------------------------------------------------------*
+       2100-READ-MASTER.
+
+           READ FORM-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2200-VALIDATE-FORM-DATA - edit the fields that feed the
+      *                    phone and address lines of the report;
+      *                    each failing field is written to the
+      *                    exception report with its reason
+      *-----------------------------------------------------------*
+       2200-VALIDATE-FORM-DATA.
+
+           MOVE 'Y' TO WS-VALID-SW
+
+           IF WS-CODECOUNTRY-LEN OF FORM = ZERO
+                   OR WS-CODECOUNTRY-LEN OF FORM > 4
+               MOVE 'CODE COUNTRY LENGTH INVALID' TO WS-EXCPT-REASON
+               PERFORM 2210-WRITE-EXCEPTION
+           ELSE
+               IF WS-CODECOUNTRY OF FORM
+                       (1:WS-CODECOUNTRY-LEN OF FORM) NOT NUMERIC
+                   MOVE 'CODE COUNTRY NOT NUMERIC' TO WS-EXCPT-REASON
+                   PERFORM 2210-WRITE-EXCEPTION
+               END-IF
+           END-IF
+
+           IF WS-NATIONAL-NUMBER-LEN OF FORM = ZERO
+                   OR WS-NATIONAL-NUMBER-LEN OF FORM > 14
+               MOVE 'NATIONAL NUMBER LENGTH INVALID' TO WS-EXCPT-REASON
+               PERFORM 2210-WRITE-EXCEPTION
+           ELSE
+               IF WS-NATIONAL-NUMBER OF FORM
+                       (1:WS-NATIONAL-NUMBER-LEN OF FORM) NOT NUMERIC
+                   MOVE 'NATIONAL NUMBER NOT NUMERIC' TO WS-EXCPT-REASON
+                   PERFORM 2210-WRITE-EXCEPTION
+               END-IF
+           END-IF
+
+           IF WS-POSTCODE-1 OF FORM = SPACES
+               MOVE 'POSTCODE 1 IS BLANK' TO WS-EXCPT-REASON
+               PERFORM 2210-WRITE-EXCEPTION
+           END-IF
+
+           IF WS-POSTCODE-2 OF FORM = SPACES
+               MOVE 'POSTCODE 2 IS BLANK' TO WS-EXCPT-REASON
+               PERFORM 2210-WRITE-EXCEPTION
+           END-IF
+
+           IF WS-OCCUPATION OF FORM = SPACES
+               MOVE 'OCCUPATION IS BLANK' TO WS-EXCPT-REASON
+               PERFORM 2210-WRITE-EXCEPTION
+           END-IF.
+
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2210-WRITE-EXCEPTION - write one exception line for the
+      *                    reason currently held in WS-EXCPT-REASON
+      *-----------------------------------------------------------*
+       2210-WRITE-EXCEPTION.
+
+           MOVE 'N'              TO WS-VALID-SW
+           MOVE WS-FORM-KEY OF FORM       TO WS-EXCPT-KEY
+           MOVE WS-FIRST-NAME OF FORM     TO WS-EXCPT-NAME
+           MOVE WS-EXCPT-REASON   TO WS-EXCPT-MESSAGE
+           MOVE WS-EXCPT-LINE     TO EXCPT-RECORD
+           WRITE EXCPT-RECORD.
+
+       2210-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2300-TAKE-CHECKPOINT - record the key just processed and
+      *                    the run's counters and page control, so
+      *                    a later restart can resume from here
+      *-----------------------------------------------------------*
+       2300-TAKE-CHECKPOINT.
+
+           MOVE ZEROS               TO WS-RECS-SINCE-CKPT
+           MOVE 'I'                 TO CKPT-STATUS
+           MOVE WS-FORM-KEY OF FORM          TO CKPT-LAST-KEY
+           MOVE WS-FORMS-READ        TO CKPT-FORMS-READ
+           MOVE WS-FORMS-VALID       TO CKPT-FORMS-VALID
+           MOVE WS-FORMS-INVALID     TO CKPT-FORMS-INVALID
+           MOVE WS-PAGE-NUMBER       TO CKPT-PAGE-NUMBER
+           MOVE WS-FORMS-ON-PAGE     TO CKPT-FORMS-ON-PAGE
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT WS-FS-CKPT-OK
+               DISPLAY 'CHECKPOINT FILE OPEN FAILED, STATUS '
+                       WS-FS-CKPT
+               MOVE 'Y' TO WS-EOF-SW
+           ELSE
+               WRITE CKPT-RECORD
+               IF NOT WS-FS-CKPT-OK
+                   DISPLAY 'CHECKPOINT WRITE FAILED, STATUS '
+                           WS-FS-CKPT
+                   MOVE 'Y' TO WS-EOF-SW
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-PRINT-FORM - print the five detail lines for one
+      *                     FORM-MASTER record, breaking to a new
+      *                     page every WS-MAX-FORMS-PER-PAGE forms
+      *-----------------------------------------------------------*
+       3000-PRINT-FORM.
+
+           IF WS-PAGE-NUMBER = ZEROS
+                   OR WS-FORMS-ON-PAGE >= WS-MAX-FORMS-PER-PAGE
+               PERFORM 3100-PRINT-HEADER
+           END-IF
+
+           MOVE ZEROS                            TO WS-TM-1
+             INSPECT FUNCTION REVERSE(WS-FIRST-NAME OF FORM)
+                     TALLYING WS-TM-1 FOR LEADING ' '
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING '1 - FULL NAME..: '                DELIMITED BY SIZE
+                  WS-FIRST-NAME OF FORM
+                    (1:(FUNCTION LENGTH(WS-FIRST-NAME OF FORM)
+                        - WS-TM-1))                   DELIMITED BY SIZE
+                  ' '                                 DELIMITED BY SIZE
+                  WS-LAST-NAME OF FORM                DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           END-STRING
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO WS-EXT-TEXT
+           IF WS-PHONE-EXTENSION OF FORM NOT = SPACES
+               STRING ' EXT '                       DELIMITED BY SIZE
+                      WS-PHONE-EXTENSION OF FORM     DELIMITED BY SIZE
+                      INTO WS-EXT-TEXT
+               END-STRING
+           END-IF
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING '2 - PHONE......: '                DELIMITED BY SIZE
+                  '+'                                 DELIMITED BY SIZE
+                  WS-COUNTRY OF FORM                  DELIMITED BY SIZE
+                  ' ('                                DELIMITED BY SIZE
+                  WS-CODECOUNTRY OF FORM
+                    (1:WS-CODECOUNTRY-LEN OF FORM)   DELIMITED BY SIZE
+                  ') '                                DELIMITED BY SIZE
+                  WS-NATIONAL-NUMBER OF FORM
+                    (1:WS-NATIONAL-NUMBER-LEN OF FORM) DELIMITED BY SIZE
+                  WS-EXT-TEXT                       DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           END-STRING
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE
+
+           MOVE ZEROS                             TO WS-TM-1
+             INSPECT FUNCTION REVERSE(WS-STREET OF FORM)
+                     TALLYING WS-TM-1 FOR LEADING ' '
+
+           MOVE ZEROS                             TO WS-TM-2
+             INSPECT FUNCTION REVERSE(WS-CITY OF FORM)
+                     TALLYING WS-TM-2 FOR LEADING ' '
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING '3 - ADDRESS....: '                DELIMITED BY SIZE
+                  WS-STREET OF FORM
+                    (1:(FUNCTION LENGTH(WS-STREET OF FORM)
+                        - WS-TM-1))                   DELIMITED BY SIZE
+                  ' '                                 DELIMITED BY SIZE
+                  WS-DISTRICT OF FORM                 DELIMITED BY SIZE
+                  WS-CITY OF FORM
+                    (1:(FUNCTION LENGTH(WS-CITY OF FORM)
+                        - WS-TM-2))                   DELIMITED BY SIZE
+                  ' '                                 DELIMITED BY SIZE
+                  WS-PROVINCE OF FORM                 DELIMITED BY SIZE
+                  ' - POSTCODE: '                     DELIMITED BY SIZE
+                  WS-POSTCODE-1 OF FORM                DELIMITED BY SIZE
+                  ' '                                 DELIMITED BY SIZE
+                  WS-POSTCODE-2 OF FORM                DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           END-STRING
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING '4 - NACIONALITY: '                DELIMITED BY SIZE
+                  WS-NACIONALITY OF FORM               DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           END-STRING
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING '5 - OCUPATION..: '                DELIMITED BY SIZE
+                  WS-OCCUPATION OF FORM                DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           END-STRING
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO PRINT-RECORD
+           WRITE PRINT-RECORD AFTER ADVANCING 1 LINE
+
+           ADD 1 TO WS-FORMS-ON-PAGE.
+
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3100-PRINT-HEADER - start a new page: page number, run
+      *                     date, and reset the forms-on-page count
+      *-----------------------------------------------------------*
+       3100-PRINT-HEADER.
+
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE ZEROS TO WS-FORMS-ON-PAGE
+
+           MOVE WS-RUN-MM   TO WS-HDR-MM
+           MOVE WS-RUN-DD   TO WS-HDR-DD
+           MOVE WS-RUN-CCYY TO WS-HDR-CCYY
+           MOVE WS-PAGE-NUMBER TO WS-HDR-PAGE
+
+           WRITE PRINT-RECORD FROM WS-HEADER-LINE
+               AFTER ADVANCING PAGE
+           MOVE SPACES TO PRINT-RECORD
+           WRITE PRINT-RECORD AFTER ADVANCING 1 LINE.
+
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4000-PRODUCE-SUMMARY-REPORT - sort FORM-MASTER by
+      *                    nationality/province/occupation and
+      *                    print a control-break summary report
+      *                    counting forms at each break level
+      *-----------------------------------------------------------*
+       4000-PRODUCE-SUMMARY-REPORT.
+
+           OPEN OUTPUT SUMMARY-RPT-FILE
+           IF NOT WS-FS-SUMM-OK
+               DISPLAY 'SUMMARY REPORT OPEN FAILED, STATUS '
+                       WS-FS-SUMM
+           ELSE
+               PERFORM 4010-WRITE-SUMMARY-HEADER
+               PERFORM 4100-SORT-BY-BREAK-FIELDS
+
+               OPEN INPUT SORTED-MASTER-FILE
+               IF WS-FS-SRTD-OK
+                   PERFORM 4200-READ-SORTED-MASTER
+                   PERFORM 4300-PROCESS-SORTED-RECORD
+                       UNTIL WS-SUMM-EOF-YES
+                   IF NOT WS-SUMM-FIRST-RECORD
+                       PERFORM 4330-OCCUPATION-BREAK
+                       PERFORM 4320-PROVINCE-BREAK
+                       PERFORM 4310-NATIONALITY-BREAK
+                   END-IF
+                   CLOSE SORTED-MASTER-FILE
+               END-IF
+
+               PERFORM 4400-WRITE-GRAND-TOTAL
+               CLOSE SUMMARY-RPT-FILE
+           END-IF.
+
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4010-WRITE-SUMMARY-HEADER - one heading line for the run
+      *-----------------------------------------------------------*
+       4010-WRITE-SUMMARY-HEADER.
+
+           MOVE WS-RUN-MM   TO WS-SUMMHDR-MM
+           MOVE WS-RUN-DD   TO WS-SUMMHDR-DD
+           MOVE WS-RUN-CCYY TO WS-SUMMHDR-CCYY
+
+           WRITE SUMMARY-RECORD FROM WS-SUMM-HEADER-LINE
+               AFTER ADVANCING 1 LINE
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD AFTER ADVANCING 1 LINE.
+
+       4010-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4100-SORT-BY-BREAK-FIELDS - sort FORM-MASTER into
+      *                    SORTED-MASTER-FILE by the three break
+      *                    fields the summary report controls on
+      *-----------------------------------------------------------*
+       4100-SORT-BY-BREAK-FIELDS.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY WS-NACIONALITY OF SORT-RECORD
+                                WS-PROVINCE    OF SORT-RECORD
+                                WS-OCCUPATION  OF SORT-RECORD
+               USING FORM-MASTER-FILE
+               GIVING SORTED-MASTER-FILE.
+
+       4100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4200-READ-SORTED-MASTER - read the next sorted record
+      *-----------------------------------------------------------*
+       4200-READ-SORTED-MASTER.
+
+           READ SORTED-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-SUMM-EOF-SW
+           END-READ.
+
+       4200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4300-PROCESS-SORTED-RECORD - detect a change in any break
+      *                    field, roll up the lower-level totals
+      *                    into the ones that broke, then accumulate
+      *                    this record into all three levels
+      *-----------------------------------------------------------*
+       4300-PROCESS-SORTED-RECORD.
+
+           IF NOT WS-SUMM-FIRST-RECORD
+               IF WS-NACIONALITY OF SORTED-MASTER-RECORD
+                       NOT = WS-SUMM-SAVE-NATIONALITY
+                   PERFORM 4330-OCCUPATION-BREAK
+                   PERFORM 4320-PROVINCE-BREAK
+                   PERFORM 4310-NATIONALITY-BREAK
+               ELSE
+                   IF WS-PROVINCE OF SORTED-MASTER-RECORD
+                           NOT = WS-SUMM-SAVE-PROVINCE
+                       PERFORM 4330-OCCUPATION-BREAK
+                       PERFORM 4320-PROVINCE-BREAK
+                   ELSE
+                       IF WS-OCCUPATION OF SORTED-MASTER-RECORD
+                               NOT = WS-SUMM-SAVE-OCCUPATION
+                           PERFORM 4330-OCCUPATION-BREAK
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE WS-NACIONALITY OF SORTED-MASTER-RECORD
+               TO WS-SUMM-SAVE-NATIONALITY
+           MOVE WS-PROVINCE OF SORTED-MASTER-RECORD
+               TO WS-SUMM-SAVE-PROVINCE
+           MOVE WS-OCCUPATION OF SORTED-MASTER-RECORD
+               TO WS-SUMM-SAVE-OCCUPATION
+           MOVE 'N' TO WS-SUMM-FIRST-REC-SW
+
+           ADD 1 TO WS-SUMM-OCC-COUNT
+           ADD 1 TO WS-SUMM-PROV-COUNT
+           ADD 1 TO WS-SUMM-NAT-COUNT
+           ADD 1 TO WS-SUMM-GRAND-COUNT
+
+           PERFORM 4200-READ-SORTED-MASTER.
+
+       4300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4310-NATIONALITY-BREAK - print the nationality subtotal
+      *-----------------------------------------------------------*
+       4310-NATIONALITY-BREAK.
+
+           MOVE SPACES TO WS-SUMM-LINE
+           STRING 'NATIONALITY TOTAL: '        DELIMITED BY SIZE
+                  WS-SUMM-SAVE-NATIONALITY      DELIMITED BY SIZE
+                  '  COUNT: '                   DELIMITED BY SIZE
+                  WS-SUMM-NAT-COUNT             DELIMITED BY SIZE
+                  INTO WS-SUMM-LINE
+           END-STRING
+           WRITE SUMMARY-RECORD FROM WS-SUMM-LINE AFTER ADVANCING 1 LINE
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD AFTER ADVANCING 1 LINE
+
+           MOVE ZEROS TO WS-SUMM-NAT-COUNT.
+
+       4310-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4320-PROVINCE-BREAK - print the province subtotal
+      *-----------------------------------------------------------*
+       4320-PROVINCE-BREAK.
+
+           MOVE SPACES TO WS-SUMM-LINE
+           STRING '  PROVINCE TOTAL: '         DELIMITED BY SIZE
+                  WS-SUMM-SAVE-PROVINCE         DELIMITED BY SIZE
+                  '  COUNT: '                   DELIMITED BY SIZE
+                  WS-SUMM-PROV-COUNT            DELIMITED BY SIZE
+                  INTO WS-SUMM-LINE
+           END-STRING
+           WRITE SUMMARY-RECORD FROM WS-SUMM-LINE AFTER ADVANCING 1 LINE
+
+           MOVE ZEROS TO WS-SUMM-PROV-COUNT.
+
+       4320-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4330-OCCUPATION-BREAK - print the occupation subtotal
+      *-----------------------------------------------------------*
+       4330-OCCUPATION-BREAK.
+
+           MOVE SPACES TO WS-SUMM-LINE
+           STRING '    OCCUPATION TOTAL: '     DELIMITED BY SIZE
+                  WS-SUMM-SAVE-OCCUPATION       DELIMITED BY SIZE
+                  '  COUNT: '                   DELIMITED BY SIZE
+                  WS-SUMM-OCC-COUNT             DELIMITED BY SIZE
+                  INTO WS-SUMM-LINE
+           END-STRING
+           WRITE SUMMARY-RECORD FROM WS-SUMM-LINE AFTER ADVANCING 1 LINE
+
+           MOVE ZEROS TO WS-SUMM-OCC-COUNT.
+
+       4330-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4400-WRITE-GRAND-TOTAL - final count across all forms
+      *-----------------------------------------------------------*
+       4400-WRITE-GRAND-TOTAL.
+
+           MOVE SPACES TO WS-SUMM-LINE
+           STRING '***** GRAND TOTAL FORMS: '  DELIMITED BY SIZE
+                  WS-SUMM-GRAND-COUNT           DELIMITED BY SIZE
+                  ' *****'                      DELIMITED BY SIZE
+                  INTO WS-SUMM-LINE
+           END-STRING
+           WRITE SUMMARY-RECORD FROM WS-SUMM-LINE
+               AFTER ADVANCING 1 LINE.
+
+       4400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 5100-LOAD-PROVINCE-TABLE - build the in-memory province
+      *                    lookup table from PROVREF, in the order
+      *                    the reference file is maintained in;
+      *                    called once from 1000-INITIALIZE so the
+      *                    postcode check can run inline, record by
+      *                    record, in the main FORM-MASTER pass
+      *-----------------------------------------------------------*
+       5100-LOAD-PROVINCE-TABLE.
+
+           OPEN INPUT PROVINCE-REF-FILE
+           IF WS-FS-PROVREF-OK
+               PERFORM 5110-READ-PROVINCE-REF
+               PERFORM 5120-ADD-PROVINCE-ENTRY
+                   UNTIL WS-PROVREF-EOF-YES
+               CLOSE PROVINCE-REF-FILE
+           END-IF.
+
+       5100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 5110-READ-PROVINCE-REF - read one province reference record
+      *-----------------------------------------------------------*
+       5110-READ-PROVINCE-REF.
+
+           READ PROVINCE-REF-FILE
+               AT END
+                   SET WS-PROVREF-EOF-YES TO TRUE
+           END-READ.
+
+       5110-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 5120-ADD-PROVINCE-ENTRY - add one entry to the province
+      *                    table and read the next reference record;
+      *                    once the table is full, any remaining
+      *                    reference records are reported and skipped
+      *                    rather than run past the table's bound
+      *-----------------------------------------------------------*
+       5120-ADD-PROVINCE-ENTRY.
+
+           IF WS-PROV-TABLE-COUNT >= WS-MAX-PROV-TABLE
+               DISPLAY 'PROVINCE REFERENCE TABLE FULL AT '
+                       WS-MAX-PROV-TABLE ' ENTRIES - REMAINING '
+                       'PROVREF RECORDS IGNORED'
+               SET WS-PROVREF-EOF-YES TO TRUE
+           ELSE
+               ADD 1 TO WS-PROV-TABLE-COUNT
+               MOVE PROVREF-PROVINCE      TO
+                    WS-PROV-TAB-PROVINCE (WS-PROV-TABLE-COUNT)
+               MOVE PROVREF-POSTCODE-PFX  TO
+                    WS-PROV-TAB-POSTCODE-PFX (WS-PROV-TABLE-COUNT)
+               PERFORM 5110-READ-PROVINCE-REF
+           END-IF.
+
+       5120-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 5300-CHECK-ONE-RECORD - look up the current FORM record's
+      *                    province in the table and verify its
+      *                    postcode prefix agrees with the reference
+      *                    file; PROVREF carries one row per valid
+      *                    prefix, so a province can legitimately have
+      *                    more than one row - every entry for the
+      *                    matching province is scanned, and a
+      *                    mismatch is only reported if none of them
+      *                    agree with the postcode on file; called
+      *                    once per record from 2000-PROCESS-MASTER as
+      *                    part of the main FORM-MASTER pass
+      *-----------------------------------------------------------*
+       5300-CHECK-ONE-RECORD.
+
+           IF WS-PROV-TABLE-COUNT = ZERO
+               MOVE 'PROVINCE REFERENCE TABLE NOT AVAILABLE' TO
+                   WS-MISM-REASON
+               PERFORM 5330-WRITE-MISMATCH
+           ELSE
+               MOVE 'N' TO WS-PROV-FOUND-SW
+               MOVE 'N' TO WS-PROV-MATCH-SW
+               PERFORM 5310-SCAN-PROV-TABLE
+                   VARYING WS-PROV-IDX FROM 1 BY 1
+                   UNTIL WS-PROV-IDX > WS-PROV-TABLE-COUNT
+
+               IF NOT WS-PROV-FOUND
+                   MOVE 'PROVINCE NOT IN REFERENCE TABLE' TO
+                       WS-MISM-REASON
+                   PERFORM 5330-WRITE-MISMATCH
+               ELSE
+                   IF NOT WS-PROV-MATCHED
+                       MOVE 'POSTCODE DOES NOT MATCH PROVINCE' TO
+                           WS-MISM-REASON
+                       PERFORM 5330-WRITE-MISMATCH
+                   END-IF
+               END-IF
+           END-IF.
+
+       5300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 5310-SCAN-PROV-TABLE - test one province-table entry against
+      *                    the current FORM record, called by
+      *                    5300-CHECK-ONE-RECORD for every entry in
+      *                    the table
+      *-----------------------------------------------------------*
+       5310-SCAN-PROV-TABLE.
+
+           IF WS-PROV-TAB-PROVINCE (WS-PROV-IDX) = WS-PROVINCE OF FORM
+               SET WS-PROV-FOUND TO TRUE
+               IF WS-POSTCODE-1 OF FORM =
+                       WS-PROV-TAB-POSTCODE-PFX (WS-PROV-IDX)
+                   SET WS-PROV-MATCHED TO TRUE
+               END-IF
+           END-IF.
+
+       5310-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 5330-WRITE-MISMATCH - write one line to the mismatch report
+      *-----------------------------------------------------------*
+       5330-WRITE-MISMATCH.
+
+           MOVE SPACES               TO WS-MISM-LINE
+           MOVE WS-FORM-KEY OF FORM  TO WS-MISM-KEY
+           MOVE WS-PROVINCE OF FORM  TO WS-MISM-PROVINCE
+           STRING WS-POSTCODE-1 OF FORM DELIMITED BY SIZE
+                  '-'                    DELIMITED BY SIZE
+                  WS-POSTCODE-2 OF FORM DELIMITED BY SIZE
+                  INTO WS-MISM-POSTCODE
+           END-STRING
+           MOVE WS-MISM-REASON       TO WS-MISM-MESSAGE
+
+           WRITE MISMATCH-RECORD FROM WS-MISM-LINE
+               AFTER ADVANCING 1 LINE.
+
+       5330-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 6000-EXTRACT-MAILING-LIST - re-read FORM-MASTER once more
+      *                    and write a comma-delimited mailing-house
+      *                    extract with the trailing spaces trimmed
+      *                    off each variable-length name/address
+      *                    field, one record per person on file
+      *-----------------------------------------------------------*
+       6000-EXTRACT-MAILING-LIST.
+
+           OPEN OUTPUT MAILING-EXTRACT-FILE
+           IF NOT WS-FS-MAILX-OK
+               DISPLAY 'MAILING EXTRACT OPEN FAILED, STATUS '
+                       WS-FS-MAILX
+           ELSE
+               OPEN INPUT FORM-MASTER-FILE
+               IF WS-FS-MASTER-OK
+                   PERFORM 6100-READ-MASTER-FOR-EXTRACT
+                   PERFORM 6200-WRITE-CSV-RECORD
+                       UNTIL WS-EXTRACT-EOF-YES
+                   CLOSE FORM-MASTER-FILE
+               END-IF
+
+               CLOSE MAILING-EXTRACT-FILE
+           END-IF.
+
+       6000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 6100-READ-MASTER-FOR-EXTRACT - read one FORM-MASTER record
+      *                    for the mailing-list extract pass
+      *-----------------------------------------------------------*
+       6100-READ-MASTER-FOR-EXTRACT.
+
+           READ FORM-MASTER-FILE
+               AT END
+                   SET WS-EXTRACT-EOF-YES TO TRUE
+           END-READ.
+
+       6100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 6200-WRITE-CSV-RECORD - build and write one CSV record with
+      *                    columns LAST NAME, FIRST NAME, STREET AND
+      *                    DISTRICT, CITY, PROVINCE, POSTCODE; any
+      *                    comma embedded in a name/address field is
+      *                    replaced with a space first so it cannot
+      *                    be mistaken for a column separator
+      *-----------------------------------------------------------*
+       6200-WRITE-CSV-RECORD.
+
+           MOVE SPACES TO WS-CSV-LINE
+           MOVE 1 TO WS-CSV-PTR
+
+           MOVE WS-LAST-NAME OF FORM TO WS-CSV-FIELD
+           INSPECT WS-CSV-FIELD REPLACING ALL ',' BY ' '
+           MOVE ZEROS TO WS-TM-1
+             INSPECT FUNCTION REVERSE(WS-CSV-FIELD)
+                     TALLYING WS-TM-1 FOR LEADING ' '
+           STRING WS-CSV-FIELD
+                    (1:(FUNCTION LENGTH(WS-CSV-FIELD)
+                        - WS-TM-1))                  DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  INTO WS-CSV-LINE WITH POINTER WS-CSV-PTR
+           END-STRING
+
+           MOVE WS-FIRST-NAME OF FORM TO WS-CSV-FIELD
+           INSPECT WS-CSV-FIELD REPLACING ALL ',' BY ' '
+           MOVE ZEROS TO WS-TM-1
+             INSPECT FUNCTION REVERSE(WS-CSV-FIELD)
+                     TALLYING WS-TM-1 FOR LEADING ' '
+           STRING WS-CSV-FIELD
+                    (1:(FUNCTION LENGTH(WS-CSV-FIELD)
+                        - WS-TM-1))                  DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  INTO WS-CSV-LINE WITH POINTER WS-CSV-PTR
+           END-STRING
+
+           MOVE WS-STREET OF FORM TO WS-CSV-FIELD
+           INSPECT WS-CSV-FIELD REPLACING ALL ',' BY ' '
+           MOVE ZEROS TO WS-TM-1
+             INSPECT FUNCTION REVERSE(WS-CSV-FIELD)
+                     TALLYING WS-TM-1 FOR LEADING ' '
+           STRING WS-CSV-FIELD
+                    (1:(FUNCTION LENGTH(WS-CSV-FIELD)
+                        - WS-TM-1))                  DELIMITED BY SIZE
+                  ' '                                DELIMITED BY SIZE
+                  INTO WS-CSV-LINE WITH POINTER WS-CSV-PTR
+           END-STRING
+
+           MOVE WS-DISTRICT OF FORM TO WS-CSV-FIELD
+           INSPECT WS-CSV-FIELD REPLACING ALL ',' BY ' '
+           MOVE ZEROS TO WS-TM-1
+             INSPECT FUNCTION REVERSE(WS-CSV-FIELD)
+                     TALLYING WS-TM-1 FOR LEADING ' '
+           STRING WS-CSV-FIELD
+                    (1:(FUNCTION LENGTH(WS-CSV-FIELD)
+                        - WS-TM-1))                  DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  INTO WS-CSV-LINE WITH POINTER WS-CSV-PTR
+           END-STRING
+
+           MOVE WS-CITY OF FORM TO WS-CSV-FIELD
+           INSPECT WS-CSV-FIELD REPLACING ALL ',' BY ' '
+           MOVE ZEROS TO WS-TM-1
+             INSPECT FUNCTION REVERSE(WS-CSV-FIELD)
+                     TALLYING WS-TM-1 FOR LEADING ' '
+           STRING WS-CSV-FIELD
+                    (1:(FUNCTION LENGTH(WS-CSV-FIELD)
+                        - WS-TM-1))                  DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  INTO WS-CSV-LINE WITH POINTER WS-CSV-PTR
+           END-STRING
+
+           MOVE WS-PROVINCE OF FORM TO WS-CSV-FIELD
+           INSPECT WS-CSV-FIELD REPLACING ALL ',' BY ' '
+           MOVE ZEROS TO WS-TM-1
+             INSPECT FUNCTION REVERSE(WS-CSV-FIELD)
+                     TALLYING WS-TM-1 FOR LEADING ' '
+           STRING WS-CSV-FIELD
+                    (1:(FUNCTION LENGTH(WS-CSV-FIELD)
+                        - WS-TM-1))                  DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  WS-POSTCODE-1 OF FORM              DELIMITED BY SIZE
+                  WS-POSTCODE-2 OF FORM              DELIMITED BY SIZE
+                  INTO WS-CSV-LINE WITH POINTER WS-CSV-PTR
+           END-STRING
+
+           WRITE MAILEXT-RECORD FROM WS-CSV-LINE
+
+           PERFORM 6100-READ-MASTER-FOR-EXTRACT.
+
+       6200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE - close files
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING '***** TOTAL FORMS PRINTED: '     DELIMITED BY SIZE
+                  WS-FORMS-VALID                      DELIMITED BY SIZE
+                  ' *****'                            DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           END-STRING
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE
+
+           MOVE 'C'                  TO CKPT-STATUS
+           MOVE ZEROS                TO CKPT-LAST-KEY
+           MOVE WS-FORMS-READ         TO CKPT-FORMS-READ
+           MOVE WS-FORMS-VALID        TO CKPT-FORMS-VALID
+           MOVE WS-FORMS-INVALID      TO CKPT-FORMS-INVALID
+           MOVE WS-PAGE-NUMBER        TO CKPT-PAGE-NUMBER
+           MOVE WS-FORMS-ON-PAGE      TO CKPT-FORMS-ON-PAGE
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT WS-FS-CKPT-OK
+               DISPLAY 'CHECKPOINT FILE OPEN FAILED, STATUS '
+                       WS-FS-CKPT
+           ELSE
+               WRITE CKPT-RECORD
+               IF NOT WS-FS-CKPT-OK
+                   DISPLAY 'CHECKPOINT WRITE FAILED, STATUS '
+                           WS-FS-CKPT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           CLOSE FORM-MASTER-FILE
+           CLOSE EXCPT-RPT-FILE
+           CLOSE PRINT-RPT-FILE
+           CLOSE MISMATCH-RPT-FILE
+           DISPLAY 'FORMS READ.....: ' WS-FORMS-READ
+           DISPLAY 'FORMS VALID....: ' WS-FORMS-VALID
+           DISPLAY 'FORMS INVALID..: ' WS-FORMS-INVALID.
+
+       9000-EXIT.
+           EXIT.
+
        END PROGRAM FORM.
